@@ -0,0 +1,121 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  CRMFEED.
+AUTHOR.  VLADWOGUER BEZERRA.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CUST-STATUS.
+
+    SELECT CRM-FEED-FILE ASSIGN TO "CRMFEED.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FEED-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CUSTOMER-MASTER.
+COPY "custrec.cpy".
+
+FD  CRM-FEED-FILE.
+COPY "feedrec.cpy".
+
+WORKING-STORAGE SECTION.
+
+01  WS-CUST-STATUS       PIC XX.
+01  WS-FEED-STATUS       PIC XX.
+
+01  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+    88  END-OF-CUST-MASTER         VALUE 'Y'.
+
+01  WS-MAX-CUSTOMERS     PIC 9(6)  VALUE 999999.
+01  WS-CUST-COUNT        PIC 9(6)  VALUE 0.
+01  WS-CUST-TABLE.
+    05  WS-CUST-ENTRY OCCURS 0 TO 999999 TIMES
+                DEPENDING ON WS-CUST-COUNT
+                INDEXED BY WS-CUST-IDX.
+        10  WS-T-CUST-ID         PIC 9(6).
+        10  WS-T-CUST-NAME       PIC X(52).
+        10  WS-T-CAPTURE-YEAR    PIC 9(4).
+        10  WS-T-CAPTURE-MONTH   PIC 99.
+        10  WS-T-CAPTURE-DAY     PIC 99.
+        10  WS-T-FEED-STATUS     PIC X(01).
+
+01  WS-FED-COUNT         PIC 9(6)  VALUE 0.
+
+PROCEDURE DIVISION.
+Begin.
+    PERFORM Load-Customer-Master
+
+    *> CRMFEED.DAT accumulates every day's extract (never truncated)
+    *> so it stays comparable against the master's full history of
+    *> CUST-FED-TO-CRM rows, the way RECONCIL reconciles the two.
+    OPEN EXTEND CRM-FEED-FILE
+    IF WS-FEED-STATUS = '05' OR WS-FEED-STATUS = '35'
+        CLOSE CRM-FEED-FILE
+        OPEN OUTPUT CRM-FEED-FILE
+    END-IF
+    PERFORM Extract-Pending-Customers
+    CLOSE CRM-FEED-FILE
+
+    IF WS-FED-COUNT > 0
+        PERFORM Rewrite-Customer-Master
+    END-IF
+
+    DISPLAY "Registros enviados para a CRM: ", WS-FED-COUNT
+    MOVE 0 TO RETURN-CODE
+    STOP RUN.
+
+Load-Customer-Master.
+    MOVE 0 TO WS-CUST-COUNT
+    MOVE 'N' TO WS-EOF-SWITCH
+    OPEN INPUT CUSTOMER-MASTER
+    IF WS-CUST-STATUS = '00'
+        PERFORM UNTIL END-OF-CUST-MASTER
+            READ CUSTOMER-MASTER
+                AT END
+                    MOVE 'Y' TO WS-EOF-SWITCH
+                NOT AT END
+                    ADD 1 TO WS-CUST-COUNT
+                    MOVE CUST-ID              TO WS-T-CUST-ID(WS-CUST-COUNT)
+                    MOVE CUST-NAME            TO WS-T-CUST-NAME(WS-CUST-COUNT)
+                    MOVE CUST-CAPTURE-YEAR    TO WS-T-CAPTURE-YEAR(WS-CUST-COUNT)
+                    MOVE CUST-CAPTURE-MONTH   TO WS-T-CAPTURE-MONTH(WS-CUST-COUNT)
+                    MOVE CUST-CAPTURE-DAY     TO WS-T-CAPTURE-DAY(WS-CUST-COUNT)
+                    MOVE CUST-FEED-STATUS     TO WS-T-FEED-STATUS(WS-CUST-COUNT)
+            END-READ
+        END-PERFORM
+        CLOSE CUSTOMER-MASTER
+    END-IF.
+
+Extract-Pending-Customers.
+    PERFORM VARYING WS-CUST-IDX FROM 1 BY 1
+            UNTIL WS-CUST-IDX > WS-CUST-COUNT
+        IF WS-T-FEED-STATUS(WS-CUST-IDX) = 'N'
+            MOVE WS-T-CUST-ID(WS-CUST-IDX)   TO FEED-CUST-ID
+            MOVE WS-T-CUST-NAME(WS-CUST-IDX) TO FEED-CUST-NAME
+            COMPUTE FEED-CAPTURE-DATE =
+                WS-T-CAPTURE-YEAR(WS-CUST-IDX) * 10000
+                + WS-T-CAPTURE-MONTH(WS-CUST-IDX) * 100
+                + WS-T-CAPTURE-DAY(WS-CUST-IDX)
+            MOVE SPACES TO FEED-FILLER
+            WRITE CRM-FEED-RECORD
+            MOVE 'F' TO WS-T-FEED-STATUS(WS-CUST-IDX)
+            ADD 1 TO WS-FED-COUNT
+        END-IF
+    END-PERFORM.
+
+Rewrite-Customer-Master.
+    OPEN OUTPUT CUSTOMER-MASTER
+    PERFORM VARYING WS-CUST-IDX FROM 1 BY 1
+            UNTIL WS-CUST-IDX > WS-CUST-COUNT
+        MOVE WS-T-CUST-ID(WS-CUST-IDX)         TO CUST-ID
+        MOVE WS-T-CUST-NAME(WS-CUST-IDX)       TO CUST-NAME
+        MOVE WS-T-CAPTURE-YEAR(WS-CUST-IDX)    TO CUST-CAPTURE-YEAR
+        MOVE WS-T-CAPTURE-MONTH(WS-CUST-IDX)   TO CUST-CAPTURE-MONTH
+        MOVE WS-T-CAPTURE-DAY(WS-CUST-IDX)     TO CUST-CAPTURE-DAY
+        MOVE WS-T-FEED-STATUS(WS-CUST-IDX)     TO CUST-FEED-STATUS
+        WRITE CUST-MASTER-RECORD
+    END-PERFORM
+    CLOSE CUSTOMER-MASTER.
