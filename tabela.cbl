@@ -2,21 +2,115 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID.  TABELA.
 AUTHOR.  VLADWOGUER BEZERRA.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MESSAGE-TABLE-FILE ASSIGN TO "data/msgtab.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-MSGTAB-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  MESSAGE-TABLE-FILE.
+COPY "tabrec.cpy".
+
 WORKING-STORAGE SECTION.
 
-01 WS-ARRAY.
-	05 WS-A PIC X(10) VALUE 'OLA' OCCURS 5 TIMES. 
+01  WS-MSGTAB-STATUS     PIC XX.
+01  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+    88  END-OF-MSGTAB              VALUE 'Y'.
+
+01  WS-MAX-ENTRIES       PIC 9(4)  VALUE 500.
+01  WS-TABLE-COUNT       PIC 9(4)  VALUE 0.
+01  WS-ARRAY.
+    05  WS-A-ENTRY OCCURS 0 TO 500 TIMES
+                DEPENDING ON WS-TABLE-COUNT
+                ASCENDING KEY IS WS-A-CODE
+                INDEXED BY WS-A-IDX.
+        10  WS-A-CODE        PIC X(05).
+        10  WS-A             PIC X(10).
 
+01  WS-SEARCH-CODE       PIC X(05).
+01  WS-NOT-FOUND-SWITCH  PIC X(01) VALUE 'N'.
+    88  CODE-NOT-FOUND              VALUE 'Y'.
+01  WS-MISS-COUNT        PIC 9(4)  VALUE 0.
 
+01  WS-FATAL-SWITCH      PIC X(01) VALUE 'N'.
+    88  FATAL-ERROR                  VALUE 'Y'.
+01  WS-PREV-CODE         PIC X(05).
 
 PROCEDURE DIVISION.
 Begin.
-     DISPLAY WS-A(1).
+    PERFORM Load-Message-Table
 
-     MOVE "OI" TO WS-A(1).
+    IF FATAL-ERROR
+        MOVE 16 TO RETURN-CODE
+    ELSE
+        MOVE "G0001" TO WS-SEARCH-CODE
+        PERFORM Lookup-Message
+        IF NOT CODE-NOT-FOUND
+            DISPLAY WS-A(WS-A-IDX)
+            MOVE "OI" TO WS-A(WS-A-IDX)
+            DISPLAY WS-A(WS-A-IDX)
+        END-IF
 
-     DISPLAY WS-A(1).
+        MOVE "Z9999" TO WS-SEARCH-CODE
+        PERFORM Lookup-Message
+        IF CODE-NOT-FOUND
+            DISPLAY "Codigo nao encontrado: ", WS-SEARCH-CODE
+        END-IF
 
+        DISPLAY "Total de codigos nao encontrados: ", WS-MISS-COUNT
+        MOVE 0 TO RETURN-CODE
+    END-IF
 
     STOP RUN.
+
+Load-Message-Table.
+    *> SEARCH ALL requires WS-A-ENTRY in ascending WS-A-CODE order
+    *> (TABMANT's insert logic guarantees this, but a hand-edited
+    *> MSGTAB.DAT would not) -- so codes are checked against the
+    *> previous one as they load, and an out-of-order file is treated
+    *> as a fatal load error rather than fed into an undefined
+    *> SEARCH ALL.
+    MOVE 0 TO WS-TABLE-COUNT
+    MOVE 'N' TO WS-EOF-SWITCH
+    MOVE LOW-VALUES TO WS-PREV-CODE
+    OPEN INPUT MESSAGE-TABLE-FILE
+    IF WS-MSGTAB-STATUS = '00'
+        PERFORM UNTIL END-OF-MSGTAB OR FATAL-ERROR
+            READ MESSAGE-TABLE-FILE
+                AT END
+                    MOVE 'Y' TO WS-EOF-SWITCH
+                NOT AT END
+                    IF MSG-CODE <= WS-PREV-CODE
+                        DISPLAY "data/msgtab.dat fora de ordem no "
+                                "codigo: ", MSG-CODE
+                        SET FATAL-ERROR TO TRUE
+                    ELSE
+                        IF WS-TABLE-COUNT < WS-MAX-ENTRIES
+                            ADD 1 TO WS-TABLE-COUNT
+                            MOVE MSG-CODE TO WS-A-CODE(WS-TABLE-COUNT)
+                            MOVE MSG-TEXT TO WS-A(WS-TABLE-COUNT)
+                        END-IF
+                        MOVE MSG-CODE TO WS-PREV-CODE
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE MESSAGE-TABLE-FILE
+    ELSE
+        DISPLAY "data/msgtab.dat indisponivel, status: ",
+                WS-MSGTAB-STATUS
+        SET FATAL-ERROR TO TRUE
+    END-IF.
+
+Lookup-Message.
+    MOVE 'N' TO WS-NOT-FOUND-SWITCH
+    SET WS-A-IDX TO 1
+    SEARCH ALL WS-A-ENTRY
+        AT END
+            MOVE 'Y' TO WS-NOT-FOUND-SWITCH
+            ADD 1 TO WS-MISS-COUNT
+        WHEN WS-A-CODE(WS-A-IDX) = WS-SEARCH-CODE
+            CONTINUE
+    END-SEARCH.
