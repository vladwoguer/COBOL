@@ -2,24 +2,253 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID.  LENDO_DADOS.
 AUTHOR.  VLADWOGUER BEZERRA.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CUST-STATUS.
+
+    SELECT HOLIDAY-CAL ASSIGN TO "data/holidays.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-HOLIDAY-STATUS.
+
+    SELECT AUDIT-LOG ASSIGN TO "AUDIT.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  CUSTOMER-MASTER.
+COPY "custrec.cpy".
+
+FD  HOLIDAY-CAL.
+COPY "holidayrec.cpy".
+
+FD  AUDIT-LOG.
+COPY "auditrec.cpy".
+
 WORKING-STORAGE SECTION.
 
-01   AS-NAME       PIC X(52).
+01   AS-NAME       PIC X(52)  VALUE SPACES.
+01   WS-NAME-VALID PIC X(01)  VALUE 'N'.
+     88  NAME-IS-VALID              VALUE 'Y'.
+01   WS-NAME-CHAR  PIC X(01).
+01   WS-NAME-IDX   PIC 9(03).
 
-  
 01 CurrentDate.
    02  CurrentYear     PIC 9(4).
    02  CurrentMonth    PIC 99.
    02  CurrentDay      PIC 99.
 
+01  WS-CUST-STATUS      PIC XX.
+01  WS-HOLIDAY-STATUS   PIC XX.
+01  WS-AUDIT-STATUS     PIC XX.
 
+01  WS-DATE-IS-VALID    PIC X(01)  VALUE 'Y'.
+    88  PROCESSING-DATE-OK             VALUE 'Y'.
+01  WS-CURRENT-DATE-NUM PIC 9(8).
+01  WS-DAY-OF-WEEK      PIC 9(01).
+
+01  WS-NEXT-CUST-ID     PIC 9(6)   VALUE 1.
+
+01  WS-OPERATOR-ID      PIC X(08)  VALUE SPACES.
+01  WS-JOB-ID           PIC X(08)  VALUE 'LENDODAD'.
+01  WS-CURRENT-TIME     PIC 9(8).
+
+01  WS-EOF-SWITCH       PIC X(01)  VALUE 'N'.
+    88  END-OF-FILE-SWITCH             VALUE 'Y'.
+
+01  WS-FATAL-SWITCH      PIC X(01)  VALUE 'N'.
+    88  FATAL-ERROR                    VALUE 'Y'.
+
+01  WS-NAME-RETRY-COUNT  PIC 9(02)  VALUE 0.
+01  WS-MAX-NAME-RETRIES  PIC 9(02)  VALUE 3.
 
 PROCEDURE DIVISION.
 Begin.
-    DISPLAY "Qual seu nome?".
-    ACCEPT  AS-NAME.
-    ACCEPT  CurrentDate FROM DATE YYYYMMDD.
-    DISPLAY "Olá ", AS-NAME, "Hoje é : ",CurrentDay,"/",CurrentMonth,"/", CurrentYear.
-    
+    PERFORM Get-Current-Date
+    PERFORM Validate-Processing-Date
+    IF FATAL-ERROR
+        DISPLAY "Intake abortado: calendario de feriados indisponivel."
+        MOVE 98 TO RETURN-CODE
+    ELSE
+        IF NOT PROCESSING-DATE-OK
+            DISPLAY "Intake rejeitado: data de processamento invalida "
+                    "(fim de semana ou feriado)."
+            SET AUDIT-RESULT-REJECTED TO TRUE
+            PERFORM Write-Audit-Entry
+            MOVE 16 TO RETURN-CODE
+        ELSE
+            PERFORM Determine-Next-Cust-Id
+            PERFORM Capture-Customer-Name
+            IF NAME-IS-VALID
+                DISPLAY "Ola ", AS-NAME, "Hoje e : ", CurrentDay, "/",
+                        CurrentMonth, "/", CurrentYear
+                PERFORM Save-Customer-Record
+                SET AUDIT-RESULT-OK TO TRUE
+                PERFORM Write-Audit-Entry
+                MOVE 0 TO RETURN-CODE
+            ELSE
+                DISPLAY "Intake rejeitado: nome do cliente invalido "
+                        "apos ", WS-MAX-NAME-RETRIES, " tentativas."
+                SET AUDIT-RESULT-REJECTED TO TRUE
+                PERFORM Write-Audit-Entry
+                MOVE 20 TO RETURN-CODE
+            END-IF
+        END-IF
+    END-IF
+
     STOP RUN.
+
+Get-Current-Date.
+    ACCEPT  CurrentDate FROM DATE YYYYMMDD.
+    ACCEPT  WS-CURRENT-TIME FROM TIME.
+    COMPUTE WS-CURRENT-DATE-NUM =
+        CurrentYear * 10000 + CurrentMonth * 100 + CurrentDay.
+
+Validate-Processing-Date.
+    MOVE 'Y' TO WS-DATE-IS-VALID
+    PERFORM Check-Weekend
+    IF PROCESSING-DATE-OK
+        PERFORM Check-Holiday-File
+    END-IF.
+
+Check-Weekend.
+    *> FUNCTION INTEGER-OF-DATE gives a day count anchored so that
+    *> MOD(n-1, 7) + 1 yields the ISO day number (1=Monday .. 7=Sunday)
+    *> for the accepted YYYYMMDD date.
+    COMPUTE WS-DAY-OF-WEEK =
+        FUNCTION MOD(FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM) - 1, 7) + 1
+    IF WS-DAY-OF-WEEK = 6 OR WS-DAY-OF-WEEK = 7
+        MOVE 'N' TO WS-DATE-IS-VALID
+    END-IF.
+
+Check-Holiday-File.
+    MOVE 'N' TO WS-EOF-SWITCH
+    OPEN INPUT HOLIDAY-CAL
+    IF WS-HOLIDAY-STATUS = '00'
+        PERFORM UNTIL END-OF-FILE-SWITCH
+            READ HOLIDAY-CAL
+                AT END
+                    MOVE 'Y' TO WS-EOF-SWITCH
+                NOT AT END
+                    IF HOLIDAY-DATE = WS-CURRENT-DATE-NUM
+                        MOVE 'N' TO WS-DATE-IS-VALID
+                        MOVE 'Y' TO WS-EOF-SWITCH
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE HOLIDAY-CAL
+    ELSE
+        *> The holiday calendar is a mandatory reference file for this
+        *> check, not an optional one -- a missing file must abort the
+        *> run loudly rather than silently proceed as if no holidays
+        *> existed.
+        DISPLAY "HOLIDAYS.DAT indisponivel, status: ",
+                WS-HOLIDAY-STATUS
+        SET FATAL-ERROR TO TRUE
+    END-IF.
+
+Determine-Next-Cust-Id.
+    MOVE 1 TO WS-NEXT-CUST-ID
+    MOVE 'N' TO WS-EOF-SWITCH
+    OPEN INPUT CUSTOMER-MASTER
+    IF WS-CUST-STATUS = '00'
+        PERFORM UNTIL END-OF-FILE-SWITCH
+            READ CUSTOMER-MASTER
+                AT END
+                    MOVE 'Y' TO WS-EOF-SWITCH
+                NOT AT END
+                    IF CUST-ID >= WS-NEXT-CUST-ID
+                        COMPUTE WS-NEXT-CUST-ID = CUST-ID + 1
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE CUSTOMER-MASTER
+    END-IF.
+
+Capture-Customer-Name.
+    *> Bounded retry: an unattended batch step has no more SYSIN once
+    *> the input is exhausted, so an endless reprompt here would hang
+    *> the job instead of failing clean -- give up after a handful of
+    *> tries and let the caller reject the intake.
+    MOVE 'N' TO WS-NAME-VALID
+    MOVE 0   TO WS-NAME-RETRY-COUNT
+    PERFORM UNTIL NAME-IS-VALID
+                  OR WS-NAME-RETRY-COUNT >= WS-MAX-NAME-RETRIES
+        ADD 1 TO WS-NAME-RETRY-COUNT
+        DISPLAY "Qual seu nome?"
+        ACCEPT  AS-NAME
+        PERFORM Validate-Customer-Name
+        IF NOT NAME-IS-VALID
+            DISPLAY "Nome invalido: informe um nome sem ficar em "
+                    "branco e apenas com letras, espacos ou hifen."
+        END-IF
+    END-PERFORM.
+
+Validate-Customer-Name.
+    *> Besides the plain A-Z/a-z range, this accepts the accented
+    *> letters and cedilla used in Portuguese given names (Jose,
+    *> Andre, ...), assumed to arrive in the Latin-1 upper range
+    *> (X"C0" thru X"FF", excluding the multiplication/division signs
+    *> at X"D7"/X"F7") rather than the plain ASCII alphabet alone.
+    MOVE 'Y' TO WS-NAME-VALID
+    IF AS-NAME = SPACES OR AS-NAME = LOW-VALUES
+        MOVE 'N' TO WS-NAME-VALID
+    ELSE
+        PERFORM VARYING WS-NAME-IDX FROM 1 BY 1
+                UNTIL WS-NAME-IDX > 52
+            MOVE AS-NAME(WS-NAME-IDX:1) TO WS-NAME-CHAR
+            IF WS-NAME-CHAR NOT = SPACE
+               AND (WS-NAME-CHAR < 'A' OR WS-NAME-CHAR > 'Z')
+               AND (WS-NAME-CHAR < 'a' OR WS-NAME-CHAR > 'z')
+               AND WS-NAME-CHAR NOT = '-'
+               AND NOT (WS-NAME-CHAR >= X"C0" AND WS-NAME-CHAR <= X"FF"
+                    AND WS-NAME-CHAR NOT = X"D7"
+                    AND WS-NAME-CHAR NOT = X"F7")
+                MOVE 'N' TO WS-NAME-VALID
+            END-IF
+        END-PERFORM
+    END-IF.
+
+Save-Customer-Record.
+    OPEN EXTEND CUSTOMER-MASTER
+    IF WS-CUST-STATUS = '05' OR WS-CUST-STATUS = '35'
+        CLOSE CUSTOMER-MASTER
+        OPEN OUTPUT CUSTOMER-MASTER
+    END-IF
+    MOVE WS-NEXT-CUST-ID     TO CUST-ID
+    MOVE FUNCTION TRIM(AS-NAME) TO CUST-NAME
+    MOVE CurrentYear         TO CUST-CAPTURE-YEAR
+    MOVE CurrentMonth        TO CUST-CAPTURE-MONTH
+    MOVE CurrentDay          TO CUST-CAPTURE-DAY
+    MOVE 'N'                 TO CUST-FEED-STATUS
+    WRITE CUST-MASTER-RECORD
+    CLOSE CUSTOMER-MASTER
+    ADD 1 TO WS-NEXT-CUST-ID.
+
+Write-Audit-Entry.
+    ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+    IF WS-OPERATOR-ID = SPACES OR WS-OPERATOR-ID = LOW-VALUES
+        MOVE 'OPER0001' TO WS-OPERATOR-ID
+    END-IF
+    OPEN EXTEND AUDIT-LOG
+    IF WS-AUDIT-STATUS = '05' OR WS-AUDIT-STATUS = '35'
+        CLOSE AUDIT-LOG
+        OPEN OUTPUT AUDIT-LOG
+    END-IF
+    MOVE WS-OPERATOR-ID      TO AUDIT-OPERATOR-ID
+    MOVE WS-JOB-ID           TO AUDIT-JOB-ID
+    MOVE WS-CURRENT-DATE-NUM TO AUDIT-TS-DATE
+    MOVE WS-CURRENT-TIME     TO AUDIT-TS-TIME
+    MOVE AS-NAME             TO AUDIT-CUST-NAME
+    MOVE CurrentYear         TO AUDIT-CAP-YEAR
+    MOVE CurrentMonth        TO AUDIT-CAP-MONTH
+    MOVE CurrentDay          TO AUDIT-CAP-DAY
+    WRITE AUDIT-LOG-RECORD
+    IF WS-AUDIT-STATUS NOT = '00'
+        DISPLAY "AVISO: audit trail nao gravado, status: ",
+                WS-AUDIT-STATUS
+    END-IF
+    CLOSE AUDIT-LOG.
