@@ -0,0 +1,6 @@
+      *> TABREC - Greeting/message reference record. One row per
+      *> message code loaded into TABELA's WS-ARRAY at startup, and
+      *> maintained interactively by TABMANT.
+01  MESSAGE-TABLE-RECORD.
+    05  MSG-CODE                PIC X(05).
+    05  MSG-TEXT                PIC X(10).
