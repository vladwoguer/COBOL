@@ -0,0 +1,5 @@
+      *> HOLIDAYREC - Business-day/holiday calendar reference record.
+      *> One record per published non-processing date.
+01  HOLIDAY-CAL-RECORD.
+    05  HOLIDAY-DATE            PIC 9(8).
+    05  HOLIDAY-DESCRIPTION     PIC X(30).
