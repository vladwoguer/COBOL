@@ -0,0 +1,6 @@
+      *> INTAKEREC - One input line for a bulk customer intake run
+      *> (INTAKE_BATCH), keyed by sequential record number for
+      *> checkpoint/restart purposes.
+01  INTAKE-INPUT-RECORD.
+    05  INTAKE-RECORD-NBR       PIC 9(8).
+    05  INTAKE-CUST-NAME        PIC X(52).
