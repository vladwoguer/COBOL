@@ -0,0 +1,6 @@
+      *> TRANREC - Eligibility transaction (one per customer/case)
+      *> read by CONDICIONAL against the RULEREC codes file.
+01  ELIGIBILITY-TRAN-RECORD.
+    05  TRAN-CASE-ID            PIC X(10).
+    05  TRAN-CUST-ID            PIC 9(6).
+    05  TRAN-CODE               PIC X(05).
