@@ -0,0 +1,5 @@
+      *> RULEREC - External eligibility rules reference record.
+      *> One record per valid eligibility code accepted by CONDICIONAL.
+01  RULE-CODE-RECORD.
+    05  RULE-CODE               PIC X(05).
+    05  RULE-DESCRIPTION        PIC X(30).
