@@ -0,0 +1,7 @@
+      *> FEEDREC - Fixed-width extract layout for the downstream CRM
+      *> feed, written by CRMFEED from CUST-MASTER-RECORD.
+01  CRM-FEED-RECORD.
+    05  FEED-CUST-ID            PIC 9(6).
+    05  FEED-CUST-NAME          PIC X(52).
+    05  FEED-CAPTURE-DATE       PIC 9(8).
+    05  FEED-FILLER             PIC X(10)  VALUE SPACES.
