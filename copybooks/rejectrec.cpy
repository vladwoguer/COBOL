@@ -0,0 +1,10 @@
+      *> REJECTREC - Exception worklist entry for a failed eligibility
+      *> check, written by CONDICIONAL for the exceptions team.
+01  ELIGIBILITY-REJECT-RECORD.
+    05  REJECT-CASE-ID          PIC X(10).
+    05  REJECT-CUST-ID          PIC 9(6).
+    05  REJECT-CODE             PIC X(05).
+    05  REJECT-REASON-CODE      PIC X(04).
+        88  REASON-CODE-NOT-ON-FILE     VALUE 'E001'.
+        88  REASON-CODE-BLANK           VALUE 'E002'.
+    05  REJECT-REASON-TEXT      PIC X(30).
