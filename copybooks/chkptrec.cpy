@@ -0,0 +1,9 @@
+      *> CHKPTREC - Restart checkpoint for the nightly customer intake
+      *> batch (INTAKE_BATCH). Holds the last input record number that
+      *> made it to the customer master, so a rerun can skip ahead.
+01  INTAKE-CHECKPOINT-RECORD.
+    05  CHKPT-JOB-ID            PIC X(08).
+    05  CHKPT-LAST-RECORD-NBR   PIC 9(8).
+    05  CHKPT-TIMESTAMP.
+        10  CHKPT-TS-DATE       PIC 9(8).
+        10  CHKPT-TS-TIME       PIC 9(8).
