@@ -0,0 +1,17 @@
+      *> AUDITREC - Cross-program audit trail entry.
+      *> Appended to by LENDO_DADOS on every intake run, read back by
+      *> EODSUM for the end-of-day summary report.
+01  AUDIT-LOG-RECORD.
+    05  AUDIT-OPERATOR-ID       PIC X(08).
+    05  AUDIT-JOB-ID            PIC X(08).
+    05  AUDIT-TIMESTAMP.
+        10  AUDIT-TS-DATE       PIC 9(8).
+        10  AUDIT-TS-TIME       PIC 9(8).
+    05  AUDIT-CUST-NAME         PIC X(52).
+    05  AUDIT-CAPTURE-DATE.
+        10  AUDIT-CAP-YEAR      PIC 9(4).
+        10  AUDIT-CAP-MONTH     PIC 99.
+        10  AUDIT-CAP-DAY       PIC 99.
+    05  AUDIT-RESULT-CODE       PIC X(01).
+        88  AUDIT-RESULT-OK         VALUE 'S'.
+        88  AUDIT-RESULT-REJECTED   VALUE 'R'.
