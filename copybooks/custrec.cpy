@@ -0,0 +1,13 @@
+      *> CUSTREC - Customer master record.
+      *> Shared by LENDO_DADOS (writer), CRMFEED (extract) and
+      *> RECONCIL (control totals). Keep in sync across those programs.
+01  CUST-MASTER-RECORD.
+    05  CUST-ID                 PIC 9(6).
+    05  CUST-NAME               PIC X(52).
+    05  CUST-CAPTURE-DATE.
+        10  CUST-CAPTURE-YEAR   PIC 9(4).
+        10  CUST-CAPTURE-MONTH  PIC 99.
+        10  CUST-CAPTURE-DAY    PIC 99.
+    05  CUST-FEED-STATUS        PIC X(01).
+        88  CUST-PENDING-FEED       VALUE 'N'.
+        88  CUST-FED-TO-CRM         VALUE 'F'.
