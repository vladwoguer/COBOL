@@ -0,0 +1,182 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  INTAKE_BATCH.
+AUTHOR.  VLADWOGUER BEZERRA.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INTAKE-INPUT-FILE ASSIGN TO "data/intake_batch.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-INTAKE-STATUS.
+
+    SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CUST-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "INTAKE.CKP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHKPT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  INTAKE-INPUT-FILE.
+COPY "intakerec.cpy".
+
+FD  CUSTOMER-MASTER.
+COPY "custrec.cpy".
+
+FD  CHECKPOINT-FILE.
+COPY "chkptrec.cpy".
+
+WORKING-STORAGE SECTION.
+
+01  WS-INTAKE-STATUS     PIC XX.
+01  WS-CUST-STATUS       PIC XX.
+01  WS-CHKPT-STATUS      PIC XX.
+
+01  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+    88  END-OF-INTAKE-FILE          VALUE 'Y'.
+
+01  WS-FATAL-SWITCH      PIC X(01) VALUE 'N'.
+    88  FATAL-ERROR                  VALUE 'Y'.
+
+01  WS-JOB-ID            PIC X(08) VALUE 'INTKBTCH'.
+01  WS-LAST-CHECKPOINT   PIC 9(08) VALUE 0.
+01  WS-CHECKPOINT-EVERY  PIC 9(04) VALUE 2.
+01  WS-SINCE-CHECKPOINT  PIC 9(04) VALUE 0.
+
+01  WS-NEXT-CUST-ID      PIC 9(6)  VALUE 1.
+01  WS-CURRENT-DATE-NUM  PIC 9(8).
+01  CurrentDate.
+    05  CurrentYear      PIC 9(4).
+    05  CurrentMonth     PIC 99.
+    05  CurrentDay       PIC 99.
+
+01  WS-READ-COUNT        PIC 9(6)  VALUE 0.
+01  WS-SKIPPED-COUNT     PIC 9(6)  VALUE 0.
+01  WS-LOADED-COUNT      PIC 9(6)  VALUE 0.
+
+PROCEDURE DIVISION.
+Begin.
+    ACCEPT CurrentDate FROM DATE YYYYMMDD
+    COMPUTE WS-CURRENT-DATE-NUM =
+        CurrentYear * 10000 + CurrentMonth * 100 + CurrentDay
+
+    PERFORM Read-Last-Checkpoint
+    PERFORM Determine-Next-Cust-Id
+    PERFORM Process-Intake-File
+
+    IF FATAL-ERROR
+        *> The intake file is a mandatory input -- leave whatever
+        *> checkpoint already exists untouched and abend loudly
+        *> instead of reporting a clean "nothing to load" run.
+        DISPLAY "Carga de intake abortada: arquivo de entrada "
+                "indisponivel."
+        MOVE 16 TO RETURN-CODE
+    ELSE
+        PERFORM Reset-Checkpoint-On-Completion
+        DISPLAY "Lidos: ", WS-READ-COUNT,
+                " Ja processados (restart): ", WS-SKIPPED-COUNT,
+                " Carregados: ", WS-LOADED-COUNT
+        MOVE 0 TO RETURN-CODE
+    END-IF
+    STOP RUN.
+
+Read-Last-Checkpoint.
+    MOVE 0 TO WS-LAST-CHECKPOINT
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHKPT-STATUS = '00'
+        READ CHECKPOINT-FILE
+            NOT AT END
+                MOVE CHKPT-LAST-RECORD-NBR TO WS-LAST-CHECKPOINT
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+Determine-Next-Cust-Id.
+    MOVE 1 TO WS-NEXT-CUST-ID
+    MOVE 'N' TO WS-EOF-SWITCH
+    OPEN INPUT CUSTOMER-MASTER
+    IF WS-CUST-STATUS = '00'
+        PERFORM UNTIL END-OF-INTAKE-FILE
+            READ CUSTOMER-MASTER
+                AT END
+                    MOVE 'Y' TO WS-EOF-SWITCH
+                NOT AT END
+                    IF CUST-ID >= WS-NEXT-CUST-ID
+                        COMPUTE WS-NEXT-CUST-ID = CUST-ID + 1
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE CUSTOMER-MASTER
+    END-IF
+    MOVE 'N' TO WS-EOF-SWITCH.
+
+Process-Intake-File.
+    OPEN INPUT INTAKE-INPUT-FILE
+    OPEN EXTEND CUSTOMER-MASTER
+    IF WS-CUST-STATUS = '05' OR WS-CUST-STATUS = '35'
+        CLOSE CUSTOMER-MASTER
+        OPEN OUTPUT CUSTOMER-MASTER
+    END-IF
+
+    IF WS-INTAKE-STATUS = '00'
+        PERFORM UNTIL END-OF-INTAKE-FILE
+            READ INTAKE-INPUT-FILE
+                AT END
+                    MOVE 'Y' TO WS-EOF-SWITCH
+                NOT AT END
+                    ADD 1 TO WS-READ-COUNT
+                    IF INTAKE-RECORD-NBR > WS-LAST-CHECKPOINT
+                        PERFORM Load-One-Customer
+                        PERFORM Checkpoint-If-Due
+                    ELSE
+                        ADD 1 TO WS-SKIPPED-COUNT
+                    END-IF
+            END-READ
+        END-PERFORM
+    ELSE
+        DISPLAY "data/intake_batch.dat indisponivel, status: ",
+                WS-INTAKE-STATUS
+        SET FATAL-ERROR TO TRUE
+    END-IF
+
+    CLOSE INTAKE-INPUT-FILE
+    CLOSE CUSTOMER-MASTER.
+
+Load-One-Customer.
+    MOVE WS-NEXT-CUST-ID          TO CUST-ID
+    MOVE FUNCTION TRIM(INTAKE-CUST-NAME) TO CUST-NAME
+    MOVE CurrentYear              TO CUST-CAPTURE-YEAR
+    MOVE CurrentMonth             TO CUST-CAPTURE-MONTH
+    MOVE CurrentDay               TO CUST-CAPTURE-DAY
+    MOVE 'N'                      TO CUST-FEED-STATUS
+    WRITE CUST-MASTER-RECORD
+    ADD 1 TO WS-NEXT-CUST-ID
+    ADD 1 TO WS-LOADED-COUNT
+    MOVE INTAKE-RECORD-NBR        TO WS-LAST-CHECKPOINT
+    ADD 1 TO WS-SINCE-CHECKPOINT.
+
+Checkpoint-If-Due.
+    IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-EVERY
+        PERFORM Write-Checkpoint
+        MOVE 0 TO WS-SINCE-CHECKPOINT
+    END-IF.
+
+Write-Checkpoint.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE WS-JOB-ID           TO CHKPT-JOB-ID
+    MOVE WS-LAST-CHECKPOINT  TO CHKPT-LAST-RECORD-NBR
+    MOVE WS-CURRENT-DATE-NUM TO CHKPT-TS-DATE
+    ACCEPT CHKPT-TS-TIME FROM TIME
+    WRITE INTAKE-CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
+
+Reset-Checkpoint-On-Completion.
+    *> A clean end-of-file means the whole intake file made it to the
+    *> customer master, so the checkpoint is cleared: the next batch
+    *> (a new day's intake file) starts at record 1 again. If this
+    *> step abends mid-file, the last periodic checkpoint written by
+    *> Write-Checkpoint survives on disk and the rerun picks up there.
+    MOVE 0 TO WS-LAST-CHECKPOINT
+    PERFORM Write-Checkpoint.
