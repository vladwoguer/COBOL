@@ -0,0 +1,201 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  RECONCIL.
+AUTHOR.  VLADWOGUER BEZERRA.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CUST-STATUS.
+
+    SELECT CRM-FEED-FILE ASSIGN TO "CRMFEED.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FEED-STATUS.
+
+    SELECT RECONCILE-REPORT ASSIGN TO "RECONCIL.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CUSTOMER-MASTER.
+COPY "custrec.cpy".
+
+FD  CRM-FEED-FILE.
+COPY "feedrec.cpy".
+
+FD  RECONCILE-REPORT.
+01  RECONCILE-REPORT-LINE        PIC X(80).
+
+WORKING-STORAGE SECTION.
+
+01  WS-CUST-STATUS       PIC XX.
+01  WS-FEED-STATUS       PIC XX.
+01  WS-REPORT-STATUS     PIC XX.
+
+01  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+    88  END-OF-CURRENT-FILE          VALUE 'Y'.
+
+01  CurrentDate.
+    05  CurrentYear      PIC 9(4).
+    05  CurrentMonth     PIC 99.
+    05  CurrentDay       PIC 99.
+01  WS-DATE-FOR-EDIT     PIC 9(8).
+
+01  WS-MASTER-FED-COUNT  PIC 9(6)  VALUE 0.
+01  WS-MASTER-CTL-TOTAL  PIC 9(10) VALUE 0.
+01  WS-MASTER-HASH-TOTAL PIC 9(10) VALUE 0.
+
+01  WS-FEED-COUNT        PIC 9(6)  VALUE 0.
+01  WS-FEED-CTL-TOTAL    PIC 9(10) VALUE 0.
+01  WS-FEED-HASH-TOTAL   PIC 9(10) VALUE 0.
+
+01  WS-NAME-IDX          PIC 9(3).
+01  WS-NAME-CHAR-VALUE   PIC 9(3).
+
+01  WS-MISMATCH-SWITCH   PIC X(01) VALUE 'N'.
+    88  RECONCILIATION-MISMATCH      VALUE 'Y'.
+
+01  WS-REPORT-HEADER-1.
+    05  FILLER               PIC X(30) VALUE "RECONCILIACAO CUSTMAST x CRMFE".
+    05  FILLER               PIC X(10) VALUE "ED        ".
+    05  FILLER               PIC X(08) VALUE "DATA: ".
+    05  H1-DATE              PIC 99/99/9999.
+
+01  WS-REPORT-LINE-COUNT.
+    05  FILLER               PIC X(30) VALUE "Qtde CUSTMAST (status=Enviado)".
+    05  FILLER               PIC X(02) VALUE ": ".
+    05  LC-MASTER            PIC ZZZ,ZZ9.
+    05  FILLER               PIC X(20) VALUE "   Qtde CRMFEED    :".
+    05  LC-FEED              PIC ZZZ,ZZ9.
+
+01  WS-REPORT-LINE-TOTAL.
+    05  FILLER               PIC X(30) VALUE "Total controle CUSTMAST       ".
+    05  FILLER               PIC X(02) VALUE ": ".
+    05  LT-MASTER             PIC Z(9)9.
+    05  FILLER               PIC X(04) VALUE SPACES.
+    05  FILLER               PIC X(16) VALUE "Total CRMFEED  :".
+    05  LT-FEED               PIC Z(9)9.
+
+01  WS-REPORT-LINE-HASH.
+    05  FILLER               PIC X(30) VALUE "Hash controle CUSTMAST        ".
+    05  FILLER               PIC X(02) VALUE ": ".
+    05  LH-MASTER             PIC Z(9)9.
+    05  FILLER               PIC X(04) VALUE SPACES.
+    05  FILLER               PIC X(16) VALUE "Hash CRMFEED   :".
+    05  LH-FEED               PIC Z(9)9.
+
+01  WS-REPORT-LINE-RESULT.
+    05  FILLER               PIC X(20) VALUE "Resultado da bateria".
+    05  FILLER               PIC X(02) VALUE ": ".
+    05  LR-RESULT            PIC X(40).
+
+PROCEDURE DIVISION.
+Begin.
+    ACCEPT CurrentDate FROM DATE YYYYMMDD
+    PERFORM Summarize-Customer-Master
+    PERFORM Summarize-Crm-Feed
+    PERFORM Compare-Totals
+    PERFORM Write-Reconciliation-Report
+
+    IF RECONCILIATION-MISMATCH
+        MOVE 8 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF
+    STOP RUN.
+
+Summarize-Customer-Master.
+    MOVE 'N' TO WS-EOF-SWITCH
+    OPEN INPUT CUSTOMER-MASTER
+    IF WS-CUST-STATUS = '00'
+        PERFORM UNTIL END-OF-CURRENT-FILE
+            READ CUSTOMER-MASTER
+                AT END
+                    MOVE 'Y' TO WS-EOF-SWITCH
+                NOT AT END
+                    IF CUST-FED-TO-CRM
+                        ADD 1 TO WS-MASTER-FED-COUNT
+                        ADD CUST-ID TO WS-MASTER-CTL-TOTAL
+                        PERFORM VARYING WS-NAME-IDX FROM 1 BY 1
+                                UNTIL WS-NAME-IDX > 52
+                            MOVE FUNCTION ORD(CUST-NAME(WS-NAME-IDX:1))
+                                TO WS-NAME-CHAR-VALUE
+                            ADD WS-NAME-CHAR-VALUE TO WS-MASTER-HASH-TOTAL
+                        END-PERFORM
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE CUSTOMER-MASTER
+    END-IF
+    MOVE 'N' TO WS-EOF-SWITCH.
+
+Summarize-Crm-Feed.
+    OPEN INPUT CRM-FEED-FILE
+    IF WS-FEED-STATUS = '00'
+        PERFORM UNTIL END-OF-CURRENT-FILE
+            READ CRM-FEED-FILE
+                AT END
+                    MOVE 'Y' TO WS-EOF-SWITCH
+                NOT AT END
+                    ADD 1 TO WS-FEED-COUNT
+                    ADD FEED-CUST-ID TO WS-FEED-CTL-TOTAL
+                    PERFORM VARYING WS-NAME-IDX FROM 1 BY 1
+                            UNTIL WS-NAME-IDX > 52
+                        MOVE FUNCTION ORD(FEED-CUST-NAME(WS-NAME-IDX:1))
+                            TO WS-NAME-CHAR-VALUE
+                        ADD WS-NAME-CHAR-VALUE TO WS-FEED-HASH-TOTAL
+                    END-PERFORM
+            END-READ
+        END-PERFORM
+        CLOSE CRM-FEED-FILE
+    END-IF.
+
+Compare-Totals.
+    MOVE 'N' TO WS-MISMATCH-SWITCH
+    IF WS-MASTER-FED-COUNT NOT = WS-FEED-COUNT
+        MOVE 'Y' TO WS-MISMATCH-SWITCH
+    END-IF
+    IF WS-MASTER-CTL-TOTAL NOT = WS-FEED-CTL-TOTAL
+        MOVE 'Y' TO WS-MISMATCH-SWITCH
+    END-IF
+    IF WS-MASTER-HASH-TOTAL NOT = WS-FEED-HASH-TOTAL
+        MOVE 'Y' TO WS-MISMATCH-SWITCH
+    END-IF.
+
+Write-Reconciliation-Report.
+    OPEN OUTPUT RECONCILE-REPORT
+
+    COMPUTE WS-DATE-FOR-EDIT =
+        CurrentDay * 1000000 + CurrentMonth * 10000 + CurrentYear
+    MOVE WS-DATE-FOR-EDIT TO H1-DATE
+    MOVE WS-REPORT-HEADER-1 TO RECONCILE-REPORT-LINE
+    WRITE RECONCILE-REPORT-LINE
+    MOVE SPACES TO RECONCILE-REPORT-LINE
+    WRITE RECONCILE-REPORT-LINE
+
+    MOVE WS-MASTER-FED-COUNT TO LC-MASTER
+    MOVE WS-FEED-COUNT       TO LC-FEED
+    MOVE WS-REPORT-LINE-COUNT TO RECONCILE-REPORT-LINE
+    WRITE RECONCILE-REPORT-LINE
+
+    MOVE WS-MASTER-CTL-TOTAL TO LT-MASTER
+    MOVE WS-FEED-CTL-TOTAL   TO LT-FEED
+    MOVE WS-REPORT-LINE-TOTAL TO RECONCILE-REPORT-LINE
+    WRITE RECONCILE-REPORT-LINE
+
+    MOVE WS-MASTER-HASH-TOTAL TO LH-MASTER
+    MOVE WS-FEED-HASH-TOTAL   TO LH-FEED
+    MOVE WS-REPORT-LINE-HASH TO RECONCILE-REPORT-LINE
+    WRITE RECONCILE-REPORT-LINE
+
+    IF RECONCILIATION-MISMATCH
+        MOVE "DIVERGENCIA - acionar equipe de excecoes" TO LR-RESULT
+    ELSE
+        MOVE "OK - bases reconciliadas" TO LR-RESULT
+    END-IF
+    MOVE WS-REPORT-LINE-RESULT TO RECONCILE-REPORT-LINE
+    WRITE RECONCILE-REPORT-LINE
+
+    CLOSE RECONCILE-REPORT.
