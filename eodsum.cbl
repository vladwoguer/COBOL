@@ -0,0 +1,151 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  EODSUM.
+AUTHOR.  VLADWOGUER BEZERRA.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-LOG ASSIGN TO "AUDIT.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+    SELECT SUMMARY-REPORT ASSIGN TO "EODSUM.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SUMMARY-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-LOG.
+COPY "auditrec.cpy".
+
+FD  SUMMARY-REPORT.
+01  SUMMARY-REPORT-LINE          PIC X(80).
+
+WORKING-STORAGE SECTION.
+
+01  WS-AUDIT-STATUS       PIC XX.
+01  WS-SUMMARY-STATUS     PIC XX.
+
+01  WS-EOF-SWITCH         PIC X(01) VALUE 'N'.
+    88  END-OF-AUDIT-LOG            VALUE 'Y'.
+
+01  CurrentDate.
+    05  CurrentYear       PIC 9(4).
+    05  CurrentMonth      PIC 99.
+    05  CurrentDay        PIC 99.
+01  WS-DATE-FOR-EDIT      PIC 9(8).
+
+01  WS-RECORD-COUNT       PIC 9(6)  VALUE 0.
+01  WS-OK-COUNT           PIC 9(6)  VALUE 0.
+01  WS-REJECTED-COUNT     PIC 9(6)  VALUE 0.
+01  WS-FIRST-RECORD-SWITCH PIC X(01) VALUE 'Y'.
+    88  IS-FIRST-RECORD              VALUE 'Y'.
+01  WS-LOW-DATE           PIC 9(8)  VALUE 0.
+01  WS-HIGH-DATE          PIC 9(8)  VALUE 0.
+
+01  WS-REPORT-HEADER-1.
+    05  FILLER                PIC X(30) VALUE "RESUMO DIARIO DE INTAKE - EODS".
+    05  FILLER                PIC X(10) VALUE "UM        ".
+    05  FILLER                PIC X(08) VALUE "DATA: ".
+    05  H1-DATE               PIC 99/99/9999.
+
+01  WS-REPORT-LINE-1.
+    05  FILLER                PIC X(30) VALUE "Total de registros processados".
+    05  FILLER                PIC X(02) VALUE ": ".
+    05  L1-TOTAL              PIC ZZZ,ZZ9.
+
+01  WS-REPORT-LINE-2.
+    05  FILLER                PIC X(30) VALUE "Intakes aceitos               ".
+    05  FILLER                PIC X(02) VALUE ": ".
+    05  L2-OK                 PIC ZZZ,ZZ9.
+
+01  WS-REPORT-LINE-3.
+    05  FILLER                PIC X(30) VALUE "Intakes rejeitados            ".
+    05  FILLER                PIC X(02) VALUE ": ".
+    05  L3-REJECTED           PIC ZZZ,ZZ9.
+
+01  WS-REPORT-LINE-4.
+    05  FILLER                PIC X(30) VALUE "Periodo coberto (menor data)  ".
+    05  FILLER                PIC X(02) VALUE ": ".
+    05  L4-LOW-DATE           PIC 9999/99/99.
+
+01  WS-REPORT-LINE-5.
+    05  FILLER                PIC X(30) VALUE "Periodo coberto (maior data)  ".
+    05  FILLER                PIC X(02) VALUE ": ".
+    05  L5-HIGH-DATE          PIC 9999/99/99.
+
+PROCEDURE DIVISION.
+Begin.
+    ACCEPT CurrentDate FROM DATE YYYYMMDD
+    OPEN OUTPUT SUMMARY-REPORT
+    PERFORM Write-Report-Header
+
+    OPEN INPUT AUDIT-LOG
+    IF WS-AUDIT-STATUS = '00'
+        PERFORM UNTIL END-OF-AUDIT-LOG
+            READ AUDIT-LOG
+                AT END
+                    MOVE 'Y' TO WS-EOF-SWITCH
+                NOT AT END
+                    PERFORM Accumulate-Audit-Entry
+            END-READ
+        END-PERFORM
+        CLOSE AUDIT-LOG
+    END-IF
+
+    PERFORM Write-Report-Body
+    CLOSE SUMMARY-REPORT
+
+    MOVE 0 TO RETURN-CODE
+    STOP RUN.
+
+Write-Report-Header.
+    COMPUTE WS-DATE-FOR-EDIT =
+        CurrentDay * 1000000 + CurrentMonth * 10000 + CurrentYear
+    MOVE WS-DATE-FOR-EDIT TO H1-DATE
+    MOVE WS-REPORT-HEADER-1 TO SUMMARY-REPORT-LINE
+    WRITE SUMMARY-REPORT-LINE
+    MOVE SPACES TO SUMMARY-REPORT-LINE
+    WRITE SUMMARY-REPORT-LINE.
+
+Accumulate-Audit-Entry.
+    ADD 1 TO WS-RECORD-COUNT
+    IF AUDIT-RESULT-OK
+        ADD 1 TO WS-OK-COUNT
+    ELSE
+        ADD 1 TO WS-REJECTED-COUNT
+    END-IF
+
+    IF IS-FIRST-RECORD
+        MOVE AUDIT-TS-DATE TO WS-LOW-DATE
+        MOVE AUDIT-TS-DATE TO WS-HIGH-DATE
+        MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+    ELSE
+        IF AUDIT-TS-DATE < WS-LOW-DATE
+            MOVE AUDIT-TS-DATE TO WS-LOW-DATE
+        END-IF
+        IF AUDIT-TS-DATE > WS-HIGH-DATE
+            MOVE AUDIT-TS-DATE TO WS-HIGH-DATE
+        END-IF
+    END-IF.
+
+Write-Report-Body.
+    MOVE WS-RECORD-COUNT TO L1-TOTAL
+    MOVE WS-REPORT-LINE-1 TO SUMMARY-REPORT-LINE
+    WRITE SUMMARY-REPORT-LINE
+
+    MOVE WS-OK-COUNT TO L2-OK
+    MOVE WS-REPORT-LINE-2 TO SUMMARY-REPORT-LINE
+    WRITE SUMMARY-REPORT-LINE
+
+    MOVE WS-REJECTED-COUNT TO L3-REJECTED
+    MOVE WS-REPORT-LINE-3 TO SUMMARY-REPORT-LINE
+    WRITE SUMMARY-REPORT-LINE
+
+    MOVE WS-LOW-DATE TO L4-LOW-DATE
+    MOVE WS-REPORT-LINE-4 TO SUMMARY-REPORT-LINE
+    WRITE SUMMARY-REPORT-LINE
+
+    MOVE WS-HIGH-DATE TO L5-HIGH-DATE
+    MOVE WS-REPORT-LINE-5 TO SUMMARY-REPORT-LINE
+    WRITE SUMMARY-REPORT-LINE.
