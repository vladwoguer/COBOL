@@ -0,0 +1,202 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  TABMANT.
+AUTHOR.  VLADWOGUER BEZERRA.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MESSAGE-TABLE-FILE ASSIGN TO "data/msgtab.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-MSGTAB-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  MESSAGE-TABLE-FILE.
+COPY "tabrec.cpy".
+
+WORKING-STORAGE SECTION.
+
+01  WS-MSGTAB-STATUS     PIC XX.
+01  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+    88  END-OF-MSGTAB              VALUE 'Y'.
+
+01  WS-MAX-ENTRIES       PIC 9(4)  VALUE 500.
+01  WS-TABLE-COUNT       PIC 9(4)  VALUE 0.
+01  WS-ARRAY.
+    05  WS-A-ENTRY OCCURS 0 TO 500 TIMES
+                DEPENDING ON WS-TABLE-COUNT
+                ASCENDING KEY IS WS-A-CODE
+                INDEXED BY WS-A-IDX.
+        10  WS-A-CODE        PIC X(05).
+        10  WS-A             PIC X(10).
+
+01  WS-FOUND-IDX         PIC 9(4)  VALUE 0.
+01  WS-SCAN-IDX          PIC 9(4).
+01  WS-INSERT-IDX        PIC 9(4).
+01  WS-INSERT-FOUND-SWITCH PIC X(01) VALUE 'N'.
+    88  INSERT-POSITION-FOUND        VALUE 'Y'.
+01  WS-EXIT-SWITCH       PIC X(01) VALUE 'N'.
+    88  OPERATOR-DONE               VALUE 'Y'.
+
+01  WS-MENU-OPTION       PIC 9(01).
+01  WS-INPUT-CODE        PIC X(05).
+01  WS-INPUT-TEXT        PIC X(10).
+
+PROCEDURE DIVISION.
+Begin.
+    PERFORM Load-Message-Table
+
+    PERFORM UNTIL OPERATOR-DONE
+        PERFORM Show-Menu
+        ACCEPT WS-MENU-OPTION
+        EVALUATE WS-MENU-OPTION
+            WHEN 1
+                PERFORM Add-Entry
+            WHEN 2
+                PERFORM Change-Entry
+            WHEN 3
+                PERFORM Delete-Entry
+            WHEN 4
+                PERFORM Inquire-Entry
+            WHEN 5
+                MOVE 'Y' TO WS-EXIT-SWITCH
+            WHEN OTHER
+                DISPLAY "Opcao invalida."
+        END-EVALUATE
+    END-PERFORM
+
+    STOP RUN.
+
+Show-Menu.
+    DISPLAY "== Manutencao da Tabela de Mensagens =="
+    DISPLAY "1-Incluir  2-Alterar  3-Excluir  4-Consultar  5-Sair"
+    DISPLAY "Opcao: ".
+
+Load-Message-Table.
+    MOVE 0 TO WS-TABLE-COUNT
+    MOVE 'N' TO WS-EOF-SWITCH
+    OPEN INPUT MESSAGE-TABLE-FILE
+    IF WS-MSGTAB-STATUS = '00'
+        PERFORM UNTIL END-OF-MSGTAB
+            READ MESSAGE-TABLE-FILE
+                AT END
+                    MOVE 'Y' TO WS-EOF-SWITCH
+                NOT AT END
+                    IF WS-TABLE-COUNT < WS-MAX-ENTRIES
+                        ADD 1 TO WS-TABLE-COUNT
+                        MOVE MSG-CODE TO WS-A-CODE(WS-TABLE-COUNT)
+                        MOVE MSG-TEXT TO WS-A(WS-TABLE-COUNT)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE MESSAGE-TABLE-FILE
+    ELSE
+        DISPLAY "data/msgtab.dat nao encontrado, iniciando tabela "
+                "vazia."
+    END-IF.
+
+Save-Message-Table.
+    *> No ISAM support on this platform, so the maintained table is
+    *> re-persisted as a whole (read-modify-rewrite) rather than via a
+    *> keyed indexed file. TABELA picks up the new content on its next
+    *> sequential load.
+    OPEN OUTPUT MESSAGE-TABLE-FILE
+    PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+            UNTIL WS-SCAN-IDX > WS-TABLE-COUNT
+        MOVE WS-A-CODE(WS-SCAN-IDX) TO MSG-CODE
+        MOVE WS-A(WS-SCAN-IDX)      TO MSG-TEXT
+        WRITE MESSAGE-TABLE-RECORD
+    END-PERFORM
+    CLOSE MESSAGE-TABLE-FILE.
+
+Find-Entry-By-Code.
+    MOVE 0 TO WS-FOUND-IDX
+    PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+            UNTIL WS-SCAN-IDX > WS-TABLE-COUNT
+        IF WS-A-CODE(WS-SCAN-IDX) = WS-INPUT-CODE
+            MOVE WS-SCAN-IDX TO WS-FOUND-IDX
+        END-IF
+    END-PERFORM.
+
+Prompt-For-Code.
+    DISPLAY "Codigo (5 caracteres): "
+    ACCEPT WS-INPUT-CODE.
+
+Find-Insert-Position.
+    *> TABELA's SEARCH ALL requires WS-A-ENTRY kept in ascending
+    *> WS-A-CODE order, so a new entry must be inserted at the first
+    *> slot whose code sorts after it, not just appended at the end.
+    COMPUTE WS-INSERT-IDX = WS-TABLE-COUNT + 1
+    MOVE 'N' TO WS-INSERT-FOUND-SWITCH
+    PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+            UNTIL WS-SCAN-IDX > WS-TABLE-COUNT
+                OR INSERT-POSITION-FOUND
+        IF WS-A-CODE(WS-SCAN-IDX) > WS-INPUT-CODE
+            MOVE WS-SCAN-IDX TO WS-INSERT-IDX
+            MOVE 'Y' TO WS-INSERT-FOUND-SWITCH
+        END-IF
+    END-PERFORM.
+
+Insert-Entry-In-Order.
+    ADD 1 TO WS-TABLE-COUNT
+    PERFORM VARYING WS-SCAN-IDX FROM WS-TABLE-COUNT BY -1
+            UNTIL WS-SCAN-IDX <= WS-INSERT-IDX
+        MOVE WS-A-ENTRY(WS-SCAN-IDX - 1) TO WS-A-ENTRY(WS-SCAN-IDX)
+    END-PERFORM
+    MOVE WS-INPUT-CODE TO WS-A-CODE(WS-INSERT-IDX)
+    MOVE WS-INPUT-TEXT TO WS-A(WS-INSERT-IDX).
+
+Add-Entry.
+    PERFORM Prompt-For-Code
+    PERFORM Find-Entry-By-Code
+    IF WS-FOUND-IDX NOT = 0
+        DISPLAY "Codigo ja cadastrado: ", WS-INPUT-CODE
+    ELSE
+        IF WS-TABLE-COUNT >= WS-MAX-ENTRIES
+            DISPLAY "Tabela cheia, nao e possivel incluir."
+        ELSE
+            DISPLAY "Texto (10 caracteres): "
+            ACCEPT WS-INPUT-TEXT
+            PERFORM Find-Insert-Position
+            PERFORM Insert-Entry-In-Order
+            PERFORM Save-Message-Table
+            DISPLAY "Codigo incluido: ", WS-INPUT-CODE
+        END-IF
+    END-IF.
+
+Change-Entry.
+    PERFORM Prompt-For-Code
+    PERFORM Find-Entry-By-Code
+    IF WS-FOUND-IDX = 0
+        DISPLAY "Codigo nao encontrado: ", WS-INPUT-CODE
+    ELSE
+        DISPLAY "Novo texto (10 caracteres): "
+        ACCEPT WS-INPUT-TEXT
+        MOVE WS-INPUT-TEXT TO WS-A(WS-FOUND-IDX)
+        PERFORM Save-Message-Table
+        DISPLAY "Codigo alterado: ", WS-INPUT-CODE
+    END-IF.
+
+Delete-Entry.
+    PERFORM Prompt-For-Code
+    PERFORM Find-Entry-By-Code
+    IF WS-FOUND-IDX = 0
+        DISPLAY "Codigo nao encontrado: ", WS-INPUT-CODE
+    ELSE
+        PERFORM VARYING WS-SCAN-IDX FROM WS-FOUND-IDX BY 1
+                UNTIL WS-SCAN-IDX >= WS-TABLE-COUNT
+            MOVE WS-A-ENTRY(WS-SCAN-IDX + 1) TO WS-A-ENTRY(WS-SCAN-IDX)
+        END-PERFORM
+        SUBTRACT 1 FROM WS-TABLE-COUNT
+        PERFORM Save-Message-Table
+        DISPLAY "Codigo excluido: ", WS-INPUT-CODE
+    END-IF.
+
+Inquire-Entry.
+    PERFORM Prompt-For-Code
+    PERFORM Find-Entry-By-Code
+    IF WS-FOUND-IDX = 0
+        DISPLAY "Codigo nao encontrado: ", WS-INPUT-CODE
+    ELSE
+        DISPLAY WS-A-CODE(WS-FOUND-IDX), " - ", WS-A(WS-FOUND-IDX)
+    END-IF.
