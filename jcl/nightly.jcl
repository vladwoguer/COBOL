@@ -0,0 +1,80 @@
+//NIGHTLY  JOB (ACCTNO),'INTAKE CHAIN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Nightly intake batch chain.
+//* Runs INTAKE_BATCH (bulk customer intake, restart/checkpoint
+//* capable) -> LENDO_DADOS (single-entry customer intake) ->
+//* CONDICIONAL (eligibility check) -> TABELA (message/lookup
+//* table refresh) -> CRMFEED (downstream CRM extract), stopping
+//* the chain as soon as a step abends instead of ploughing ahead.
+//*
+//* Every program in this chain sets RETURN-CODE before STOP RUN:
+//*   INTAKE_BATCH  0 = bulk load completed, 16 = input file missing
+//*   LENDO_DADOS   0 = intake captured,      16 = rejected (bad
+//*                      date), 20 = rejected (bad name), 98 =
+//*                      holiday calendar missing
+//*   CONDICIONAL   0 = all eligible, 4 = ran fine but found one or
+//*                      more business rejects (not a step failure),
+//*                      12 = rules/transactions file missing
+//*   TABELA        0 = normal, 16 = message table missing or out
+//*                      of sequence
+//*   CRMFEED       0 = normal
+//*
+//* COND=(n,NE,stepname) skips THIS step if the referenced step's
+//* return code is NOT EQUAL to n. COND=(n,LT,stepname) skips THIS
+//* step if the referenced step's return code is GREATER THAN n.
+//* CONDICIONAL's RC=4 (business rejects present) must not stop the
+//* chain the way its RC=12 abend does, so the steps downstream of
+//* CONDICIONAL test (4,LT,STEP020) rather than (0,NE,STEP020) --
+//* only a return code above 4 bypasses the rest of the chain.
+//*--------------------------------------------------------------
+//STEP005  EXEC PGM=INTAKE_BATCH
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//INTAKE   DD   PATH='data/intake_batch.dat',PATHOPTS=(ORDONLY)
+//CUSTMAST DD   PATH='CUSTMAST.DAT',
+//             PATHOPTS=(ORDWR,OCREAT),PATHDISP=(KEEP,KEEP)
+//INTKCKP  DD   PATH='INTAKE.CKP',
+//             PATHOPTS=(ORDWR,OCREAT),PATHDISP=(KEEP,KEEP)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP010  EXEC PGM=LENDO_DADOS,COND=(0,NE,STEP005)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSIN    DD   *
+Cliente Novo Da Noite
+/*
+//CUSTMAST DD   PATH='CUSTMAST.DAT',
+//             PATHOPTS=(ORDWR,OCREAT),PATHDISP=(KEEP,KEEP)
+//HOLIDAYS DD   PATH='data/holidays.dat',PATHOPTS=(ORDONLY)
+//AUDITLOG DD   PATH='AUDIT.LOG',
+//             PATHOPTS=(ORDWR,OCREAT),PATHDISP=(KEEP,KEEP)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=CONDICIONAL,
+//             COND=((0,NE,STEP005),(0,NE,STEP010))
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//RULES    DD   PATH='data/rules.dat',PATHOPTS=(ORDONLY)
+//TRANS    DD   PATH='data/transactions.dat',PATHOPTS=(ORDONLY)
+//DECISION DD   PATH='DECISION.RPT',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),PATHDISP=(KEEP,KEEP)
+//EXCEPT   DD   PATH='EXCEPTION.RPT',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),PATHDISP=(KEEP,KEEP)
+//REJECT   DD   PATH='REJECT.DAT',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),PATHDISP=(KEEP,KEEP)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=TABELA,
+//             COND=((0,NE,STEP005),(0,NE,STEP010),
+//             (4,LT,STEP020))
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MSGTAB   DD   PATH='data/msgtab.dat',PATHOPTS=(ORDONLY)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=CRMFEED,
+//             COND=((0,NE,STEP005),(0,NE,STEP010),
+//             (4,LT,STEP020),(0,NE,STEP030))
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CUSTMAST DD   PATH='CUSTMAST.DAT',
+//             PATHOPTS=(ORDWR),PATHDISP=(KEEP,KEEP)
+//CRMFEED  DD   PATH='CRMFEED.DAT',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),PATHDISP=(KEEP,KEEP)
+//SYSOUT   DD   SYSOUT=*
