@@ -2,20 +2,293 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID.  CONDICIONAL.
 AUTHOR.  VLADWOGUER BEZERRA.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RULES-FILE ASSIGN TO "data/rules.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RULES-STATUS.
+
+    SELECT TRANSACTION-FILE ASSIGN TO "data/transactions.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TRAN-STATUS.
+
+    SELECT DECISION-REPORT ASSIGN TO "DECISION.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-DECISION-STATUS.
+
+    SELECT EXCEPTION-REPORT ASSIGN TO "EXCEPTION.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXCEPT-STATUS.
+
+    SELECT REJECT-FILE ASSIGN TO "REJECT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REJECT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  RULES-FILE.
+COPY "rulerec.cpy".
+
+FD  TRANSACTION-FILE.
+COPY "tranrec.cpy".
+
+FD  DECISION-REPORT.
+01  DECISION-REPORT-LINE        PIC X(80).
+
+FD  EXCEPTION-REPORT.
+01  EXCEPTION-REPORT-LINE       PIC X(80).
+
+FD  REJECT-FILE.
+COPY "rejectrec.cpy".
+
 WORKING-STORAGE SECTION.
 
-01   AS-X       PIC 9(32).
+01  WS-RULES-STATUS      PIC XX.
+01  WS-TRAN-STATUS       PIC XX.
+01  WS-DECISION-STATUS   PIC XX.
+01  WS-EXCEPT-STATUS     PIC XX.
+01  WS-REJECT-STATUS     PIC XX.
+
+01  WS-MAX-RULES         PIC 9(4)  VALUE 500.
+01  WS-RULE-COUNT        PIC 9(4)  VALUE 0.
+01  WS-RULES-TABLE.
+    05  WS-RULE-ENTRY OCCURS 0 TO 500 TIMES
+                DEPENDING ON WS-RULE-COUNT
+                INDEXED BY WS-RULE-IDX.
+        10  WS-RULE-CODE         PIC X(05).
+
+01  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+    88  END-OF-TRANSACTIONS          VALUE 'Y'.
+
+01  WS-FATAL-SWITCH      PIC X(01) VALUE 'N'.
+    88  FATAL-ERROR                  VALUE 'Y'.
+
+01  WS-CODE-FOUND-SWITCH PIC X(01) VALUE 'N'.
+    88  CODE-IS-VALID                VALUE 'Y'.
+
+01  WS-SEARCH-IDX        PIC 9(4).
+
+01  CurrentDate.
+    05  CurrentYear      PIC 9(4).
+    05  CurrentMonth     PIC 99.
+    05  CurrentDay       PIC 99.
+
+01  WS-DATE-FOR-EDIT     PIC 9(8).
+
+01  WS-LINE-COUNT        PIC 9(3)  VALUE 99.
+01  WS-PAGE-COUNT        PIC 9(3)  VALUE 0.
+01  WS-LINES-PER-PAGE    PIC 9(3)  VALUE 40.
+01  WS-RECORD-COUNT      PIC 9(6)  VALUE 0.
+01  WS-REJECT-COUNT      PIC 9(6)  VALUE 0.
+
+01  WS-DECISION-HEADER-1.
+    05  FILLER               PIC X(20) VALUE "RELATORIO DE ELEGIBI".
+    05  FILLER               PIC X(20) VALUE "LIDADE - CONDICIONAL".
+    05  FILLER               PIC X(10) VALUE SPACES.
+    05  FILLER               PIC X(08) VALUE "DATA: ".
+    05  H1-DATE              PIC 99/99/9999.
+    05  FILLER               PIC X(06) VALUE " PAG:".
+    05  H1-PAGE              PIC ZZ9.
+
+01  WS-DECISION-HEADER-2.
+    05  FILLER               PIC X(12) VALUE "CASE-ID".
+    05  FILLER               PIC X(10) VALUE "CUST-ID".
+    05  FILLER               PIC X(08) VALUE "CODIGO".
+    05  FILLER               PIC X(15) VALUE "DECISAO".
+
+01  WS-DECISION-DETAIL.
+    05  D-CASE-ID            PIC X(10).
+    05  FILLER               PIC X(02) VALUE SPACES.
+    05  D-CUST-ID            PIC 9(06).
+    05  FILLER               PIC X(04) VALUE SPACES.
+    05  D-CODE               PIC X(05).
+    05  FILLER               PIC X(04) VALUE SPACES.
+    05  D-DECISION           PIC X(15).
 
+01  WS-EXCEPTION-HEADER-1.
+    05  FILLER               PIC X(20) VALUE "LISTAGEM DE EXCECOES".
+    05  FILLER               PIC X(20) VALUE " - CONDICIONAL      ".
+    05  FILLER               PIC X(08) VALUE "DATA: ".
+    05  X1-DATE              PIC 99/99/9999.
+
+01  WS-EXCEPTION-HEADER-2.
+    05  FILLER               PIC X(12) VALUE "CASE-ID".
+    05  FILLER               PIC X(10) VALUE "CUST-ID".
+    05  FILLER               PIC X(08) VALUE "CODIGO".
+    05  FILLER               PIC X(30) VALUE "MOTIVO".
+
+01  WS-EXCEPTION-DETAIL.
+    05  E-CASE-ID            PIC X(10).
+    05  FILLER               PIC X(02) VALUE SPACES.
+    05  E-CUST-ID            PIC 9(06).
+    05  FILLER               PIC X(04) VALUE SPACES.
+    05  E-CODE               PIC X(05).
+    05  FILLER               PIC X(04) VALUE SPACES.
+    05  E-REASON             PIC X(30).
 
 PROCEDURE DIVISION.
 Begin.
-    MOVE 1 TO AS-X
-    IF AS-X=1 THEN
-       DISPLAY "É ", 1
+    ACCEPT CurrentDate FROM DATE YYYYMMDD
+    PERFORM Open-Files
+    IF FATAL-ERROR
+        *> Rules/transactions are mandatory inputs for an eligibility
+        *> run -- a missing one is an abend, not a clean 0 or a
+        *> business-reject 4, so downstream steps can tell the two
+        *> apart and react accordingly.
+        PERFORM Close-Files
+        MOVE 12 TO RETURN-CODE
     ELSE
-       DISPLAY "Não é", 1
+        PERFORM Load-Rules-Table
+        PERFORM Process-Transactions
+        PERFORM Close-Files
+
+        IF WS-REJECT-COUNT > 0
+            MOVE 4 TO RETURN-CODE
+        ELSE
+            MOVE 0 TO RETURN-CODE
+        END-IF
+    END-IF
+
+    STOP RUN.
+
+Open-Files.
+    OPEN INPUT  RULES-FILE
+    OPEN INPUT  TRANSACTION-FILE
+    OPEN OUTPUT DECISION-REPORT
+    OPEN OUTPUT EXCEPTION-REPORT
+    OPEN OUTPUT REJECT-FILE
+    IF WS-RULES-STATUS NOT = '00'
+        DISPLAY "data/rules.dat indisponivel, status: ",
+                WS-RULES-STATUS
+        SET FATAL-ERROR TO TRUE
+    END-IF
+    IF WS-TRAN-STATUS NOT = '00'
+        DISPLAY "data/transactions.dat indisponivel, status: ",
+                WS-TRAN-STATUS
+        SET FATAL-ERROR TO TRUE
+    END-IF.
+
+Close-Files.
+    CLOSE RULES-FILE
+    CLOSE TRANSACTION-FILE
+    CLOSE DECISION-REPORT
+    CLOSE EXCEPTION-REPORT
+    CLOSE REJECT-FILE.
+
+Load-Rules-Table.
+    MOVE 0 TO WS-RULE-COUNT
+    MOVE 'N' TO WS-EOF-SWITCH
+    IF WS-RULES-STATUS = '00'
+        PERFORM UNTIL END-OF-TRANSACTIONS
+            READ RULES-FILE
+                AT END
+                    MOVE 'Y' TO WS-EOF-SWITCH
+                NOT AT END
+                    IF WS-RULE-COUNT < WS-MAX-RULES
+                        ADD 1 TO WS-RULE-COUNT
+                        MOVE RULE-CODE TO WS-RULE-CODE(WS-RULE-COUNT)
+                    END-IF
+            END-READ
+        END-PERFORM
+    END-IF
+    MOVE 'N' TO WS-EOF-SWITCH.
+
+Process-Transactions.
+    IF WS-TRAN-STATUS = '00'
+        PERFORM UNTIL END-OF-TRANSACTIONS
+            READ TRANSACTION-FILE
+                AT END
+                    MOVE 'Y' TO WS-EOF-SWITCH
+                NOT AT END
+                    PERFORM Evaluate-Transaction
+            END-READ
+        END-PERFORM
+    END-IF.
+
+Evaluate-Transaction.
+    ADD 1 TO WS-RECORD-COUNT
+    PERFORM Lookup-Code
+
+    EVALUATE TRUE
+        WHEN TRAN-CODE = SPACES
+            DISPLAY "Nao e ", TRAN-CASE-ID
+            MOVE "Nao e - branco" TO D-DECISION
+            PERFORM Write-Decision-Line
+            SET REASON-CODE-BLANK TO TRUE
+            MOVE "Codigo de transacao em branco" TO REJECT-REASON-TEXT
+            PERFORM Write-Reject-Record
+        WHEN CODE-IS-VALID
+            DISPLAY "E ", TRAN-CASE-ID
+            MOVE "E elegivel" TO D-DECISION
+            PERFORM Write-Decision-Line
+        WHEN OTHER
+            DISPLAY "Nao e ", TRAN-CASE-ID
+            MOVE "Nao e elegivel" TO D-DECISION
+            PERFORM Write-Decision-Line
+            SET REASON-CODE-NOT-ON-FILE TO TRUE
+            MOVE "Codigo nao consta nas regras" TO REJECT-REASON-TEXT
+            PERFORM Write-Reject-Record
+    END-EVALUATE.
+
+Lookup-Code.
+    MOVE 'N' TO WS-CODE-FOUND-SWITCH
+    PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+            UNTIL WS-SEARCH-IDX > WS-RULE-COUNT
+        IF TRAN-CODE = WS-RULE-CODE(WS-SEARCH-IDX)
+            MOVE 'Y' TO WS-CODE-FOUND-SWITCH
+        END-IF
+    END-PERFORM.
+
+Write-Decision-Line.
+    IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+        PERFORM Write-Decision-Headers
     END-IF
- 
+    MOVE TRAN-CASE-ID TO D-CASE-ID
+    MOVE TRAN-CUST-ID TO D-CUST-ID
+    MOVE TRAN-CODE    TO D-CODE
+    MOVE WS-DECISION-DETAIL TO DECISION-REPORT-LINE
+    WRITE DECISION-REPORT-LINE
+    ADD 1 TO WS-LINE-COUNT.
+
+Write-Decision-Headers.
+    ADD 1 TO WS-PAGE-COUNT
+    COMPUTE WS-DATE-FOR-EDIT =
+        CurrentDay * 1000000 + CurrentMonth * 10000 + CurrentYear
+    MOVE WS-DATE-FOR-EDIT TO H1-DATE
+    MOVE WS-PAGE-COUNT TO H1-PAGE
+    IF WS-PAGE-COUNT > 1
+        MOVE SPACES TO DECISION-REPORT-LINE
+        WRITE DECISION-REPORT-LINE
+    END-IF
+    MOVE WS-DECISION-HEADER-1 TO DECISION-REPORT-LINE
+    WRITE DECISION-REPORT-LINE
+    MOVE WS-DECISION-HEADER-2 TO DECISION-REPORT-LINE
+    WRITE DECISION-REPORT-LINE
+    MOVE 2 TO WS-LINE-COUNT.
+
+Write-Reject-Record.
+    ADD 1 TO WS-REJECT-COUNT
+    IF WS-REJECT-COUNT = 1
+        PERFORM Write-Exception-Headers
+    END-IF
+    MOVE TRAN-CASE-ID TO E-CASE-ID
+    MOVE TRAN-CUST-ID TO E-CUST-ID
+    MOVE TRAN-CODE    TO E-CODE
+    MOVE REJECT-REASON-TEXT TO E-REASON
+    MOVE WS-EXCEPTION-DETAIL TO EXCEPTION-REPORT-LINE
+    WRITE EXCEPTION-REPORT-LINE
+
+    MOVE TRAN-CASE-ID TO REJECT-CASE-ID
+    MOVE TRAN-CUST-ID TO REJECT-CUST-ID
+    MOVE TRAN-CODE    TO REJECT-CODE
+    WRITE ELIGIBILITY-REJECT-RECORD.
 
-    STOP RUN.
\ No newline at end of file
+Write-Exception-Headers.
+    COMPUTE WS-DATE-FOR-EDIT =
+        CurrentDay * 1000000 + CurrentMonth * 10000 + CurrentYear
+    MOVE WS-DATE-FOR-EDIT TO X1-DATE
+    MOVE WS-EXCEPTION-HEADER-1 TO EXCEPTION-REPORT-LINE
+    WRITE EXCEPTION-REPORT-LINE
+    MOVE WS-EXCEPTION-HEADER-2 TO EXCEPTION-REPORT-LINE
+    WRITE EXCEPTION-REPORT-LINE.
